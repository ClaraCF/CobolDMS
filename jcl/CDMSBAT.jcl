@@ -0,0 +1,37 @@
+//CDMSBAT  JOB (ACCT),'DMS BATCH CONVERT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  RUNS COBOLDMS IN FILE-MODE (PARM=2) AGAINST A FULL DAY'S
+//*  SURVEY POINT FILE.  COBOLDMS WRITES A CHECKPOINT RECORD TO
+//*  THE CHKPT DATA SET EVERY N RECORDS (SEE WS-BATCH-CHECKPOINT-
+//*  INTERVAL IN THE PROGRAM); IF THIS STEP ABENDS, RESUBMIT THE
+//*  SAME JOB WITH RESTART=STEP1 ON THE JOB CARD -- COBOLDMS READS
+//*  THE CHKPT DATA SET ON STARTUP AND SKIPS THE RECORDS ALREADY
+//*  CONVERTED, SO ONLY THE REMAINDER OF THE FILE IS REPROCESSED.
+//*  ON A CLEAN FINISH COBOLDMS RESETS CHKPT TO ZERO SO THE NEXT
+//*  DAY'S RUN STARTS FROM THE TOP OF A FRESH DEGIN FILE.
+//*
+//*  THE PARM BELOW IS THE MODE SELECTOR (2 = FILE-MODE); CTLCARD
+//*  CARRIES THE SAME VALUE AS A BACKUP IF THE PARM IS EVER DROPPED
+//*  BY A SCHEDULER PRODUCT THAT DOESN'T PASS STEP PARMS THROUGH.
+//*
+//STEP1    EXEC PGM=COBOLDMS,PARM='2'
+//STEPLIB  DD   DSN=PROD.COBOLDMS.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+2
+/*
+//DEGIN    DD   DSN=PROD.SURVEY.DEGREES.INPUT,DISP=SHR
+//DEGOUT   DD   DSN=PROD.SURVEY.DEGREES.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(25,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.SURVEY.DEGREES.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//CONVLOG  DD   DSN=PROD.SURVEY.DEGREES.CONVLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(25,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
