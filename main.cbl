@@ -1,31 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CobolDMS.
 
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT DEGREES-IN-FILE ASSIGN TO "DEGIN"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FS-DEGREES-IN.
+
+             SELECT DEGREES-OUT-FILE ASSIGN TO "DEGOUT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FS-DEGREES-OUT.
+
+             SELECT WAYPOINT-MASTER ASSIGN TO "WAYPTMST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS WP-NAME
+                 FILE STATUS IS WS-FS-WAYPOINT.
+
+             SELECT CONVERSION-LOG-FILE ASSIGN TO "CONVLOG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FS-CONV-LOG.
+
+             SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FS-CONTROL-CARD.
+
+             SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
+         FILE SECTION.
+         FD DEGREES-IN-FILE.
+         01 DEGREES-IN-RECORD.
+             05 DI-DEGREES PIC 999V9999.
+             05 DI-HEMISPHERE PIC X.
+
+         FD DEGREES-OUT-FILE.
+         01 DEGREES-OUT-RECORD.
+             05 DO-DEGREES PIC ZZ9.
+             05 FILLER PIC X VALUE SPACE.
+             05 DO-MINUTES PIC Z9.
+             05 FILLER PIC X VALUE SPACE.
+             05 DO-SECONDS PIC Z9.9999.
+             05 FILLER PIC X VALUE SPACE.
+             05 DO-HEMISPHERE PIC X.
+             05 FILLER PIC X VALUE SPACE.
+             05 DO-STATUS PIC X(09).
+
+         FD WAYPOINT-MASTER.
+         01 WAYPOINT-RECORD.
+             05 WP-NAME PIC X(20).
+             05 WP-DEGREES PIC S999V9999.
+             05 WP-HEMISPHERE PIC X.
+             05 WP-DMS-DEGREES PIC 999.
+             05 WP-DMS-MINUTES PIC 99.
+             05 WP-DMS-SECONDS PIC 99V9999.
+
+         FD CONVERSION-LOG-FILE.
+         01 CONVERSION-LOG-RECORD PIC X(82).
+
+         FD CONTROL-CARD-FILE.
+         01 CONTROL-CARD-RECORD PIC X(80).
+
+         FD CHECKPOINT-FILE.
+         01 CHECKPOINT-RECORD.
+             05 CKPT-RECORDS-READ PIC 9(07).
+             05 CKPT-RECORDS-CONVERTED PIC 9(07).
+             05 CKPT-RECORDS-REJECTED PIC 9(07).
+             05 CKPT-MIN-DEGREES PIC S999V9999.
+             05 CKPT-MAX-DEGREES PIC S999V9999.
+
          WORKING-STORAGE SECTION.
          01 WS-SELECTION PIC 9 VALUE 3.
+         01 WS-SUB-SELECTION PIC 9.
          01 WS-DEGREES PIC 999V9999.
-         01 WS-DEGREES-VISUAL PIC ZZ9.999.
+         01 WS-DEGREES-SIGNED PIC S999V9999.
+         01 WS-DEGREES-VISUAL PIC -ZZ9.9999.
          01 WS-MINUTES PIC 999V9999.
          01 WS-SECONDS PIC 999V9999.
-         01 WS-DMS-TEMP1 PIC 999V999.
-         01 WS-DMS-TEMP2 PIC 999V999.
+
+         01 WS-HEMISPHERE PIC X VALUE "N".
+             88 WS-HEMI-NORTH VALUE "N" "n".
+             88 WS-HEMI-SOUTH VALUE "S" "s".
+             88 WS-HEMI-EAST  VALUE "E" "e".
+             88 WS-HEMI-WEST  VALUE "W" "w".
+             88 WS-HEMI-VALID VALUE "N" "n" "S" "s" "E" "e" "W" "w".
+
+      * Full-precision decimal minutes, carried forward into seconds
+         01 WS-DMS-TEMP1 PIC 999V9(06).
+         01 WS-DMS-DEGREES-NUMERIC PIC 999.
          01 WS-DMS-DEGREES PIC ZZ9.
          01 WS-DMS-MINUTES PIC Z9.
          01 WS-DMS-MINUTES-NUMERIC PIC 99.
-         01 WS-DMS-SECONDS PIC 99V99.
+         01 WS-DMS-SECONDS PIC 99V9999.
+         01 WS-DMS-SECONDS-2DP-NUM PIC 99V99.
+         01 WS-DMS-SECONDS-2DP PIC Z9.99.
+         01 WS-DMS-SECONDS-4DP PIC Z9.9999.
+         01 WS-DDM-MINUTES PIC ZZ9.9999.
+
+         01 WS-SECONDS-PRECISION PIC 9 VALUE 2.
+             88 WS-PRECISION-2DP VALUE 2.
+             88 WS-PRECISION-4DP VALUE 4.
+
+         01 WS-RAW-INPUT PIC X(10).
+         01 WS-RAW-INPUT-2 PIC X(10).
+         01 WS-RAW-INPUT-3 PIC X(10).
+
+         01 WS-VALID-SWITCH PIC X VALUE "Y".
+             88 WS-INPUT-VALID VALUE "Y".
+             88 WS-INPUT-INVALID VALUE "N".
+
+         01 WS-WP-NAME PIC X(20).
+         01 WS-WP-DISPLAY-SECONDS PIC Z9.9999.
+         01 WS-WP-EOF-SWITCH PIC X VALUE "N".
+             88 WS-WP-EOF VALUE "Y".
+
+         01 WS-BATCH-EOF-SWITCH PIC X VALUE "N".
+             88 WS-BATCH-EOF VALUE "Y".
+         01 WS-BATCH-OPEN-FAIL-SWITCH PIC X VALUE "N".
+             88 WS-BATCH-OPEN-FAILED VALUE "Y".
+         01 WS-BATCH-DEGIN-OPEN-SWITCH PIC X VALUE "N".
+             88 WS-BATCH-DEGIN-OPENED VALUE "Y".
+         01 WS-BATCH-DEGOUT-OPEN-SWITCH PIC X VALUE "N".
+             88 WS-BATCH-DEGOUT-OPENED VALUE "Y".
+         01 WS-BATCH-RECORDS-READ PIC 9(07) VALUE ZERO.
+         01 WS-BATCH-RECORDS-CONVERTED PIC 9(07) VALUE ZERO.
+         01 WS-BATCH-RECORDS-REJECTED PIC 9(07) VALUE ZERO.
+         01 WS-BATCH-MIN-DEGREES PIC S999V9999.
+         01 WS-BATCH-MAX-DEGREES PIC S999V9999.
+         01 WS-BATCH-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+         01 WS-BATCH-SKIP-COUNT PIC 9(07) VALUE ZERO.
+         01 WS-BATCH-SKIP-TALLY PIC 9(07) VALUE ZERO.
+         01 WS-BATCH-DISPLAY-MIN PIC -ZZ9.9999.
+         01 WS-BATCH-DISPLAY-MAX PIC -ZZ9.9999.
+
+         01 WS-FS-DEGREES-IN PIC XX.
+         01 WS-FS-DEGREES-OUT PIC XX.
+         01 WS-FS-WAYPOINT PIC XX.
+         01 WS-FS-CONV-LOG PIC XX.
+         01 WS-FS-CONTROL-CARD PIC XX.
+         01 WS-FS-CHECKPOINT PIC XX.
+
+         01 WS-CURRENT-DATE-TIME PIC X(21).
+         01 WS-LOG-RECORD-AREA.
+             05 WS-LOG-TIMESTAMP PIC X(19).
+             05 FILLER PIC X VALUE SPACE.
+             05 WS-LOG-MODE PIC X(10).
+             05 FILLER PIC X VALUE SPACE.
+             05 WS-LOG-DETAIL PIC X(50).
+
+         01 WS-PARM-STRING PIC X(80).
+         01 WS-AUTOMATED-SWITCH PIC X VALUE "N".
+             88 WS-AUTOMATED-DONE VALUE "Y".
+         01 WS-PARM-MODE PIC 9.
+         01 WS-PARM-VAL1 PIC X(10).
+         01 WS-PARM-VAL2 PIC X(10).
+         01 WS-PARM-VAL3 PIC X(10).
+         01 WS-PARM-VAL4 PIC X(10).
+         01 WS-PARM-FIELD-SWITCH PIC X VALUE "Y".
+             88 WS-PARM-FIELDS-VALID VALUE "Y".
+
+       LINKAGE SECTION.
+         01 LK-PARM.
+             05 LK-PARM-LEN PIC S9(4) COMP.
+             05 LK-PARM-DATA PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM.
+         CONTROL-CHECK-PARA.
+         PERFORM CHECK-AUTOMATED-INPUT-PARA THRU
+             CHECK-AUTOMATED-INPUT-PARA-EXIT.
+         IF WS-AUTOMATED-DONE
+             STOP RUN
+         END-IF.
 
-       PROCEDURE DIVISION.
          MENU-PARA.
          DISPLAY "== COBOL Degree and DMS Converter ==".
          DISPLAY "Please, select an option from below:".
          DISPLAY "[0] Convert degrees to DMS notation".
          DISPLAY "[1] Convert DMS notation to degrees".
-      *  DISPLAY "[2] Help".
-         DISPLAY "[2] Exit".
+         DISPLAY "[2] Batch file conversion (degrees to DMS)".
+         DISPLAY "[3] Combined DD / DDM / DMS report".
+         DISPLAY "[4] Waypoint maintenance (add/list/delete)".
+         DISPLAY "[5] Exit".
          DISPLAY " ".
          DISPLAY ">>> " WITH NO ADVANCING.
-         ACCEPT WS-SELECTION.
+         ACCEPT WS-SELECTION
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
 
          DISPLAY " ".
          DISPLAY " ".
@@ -37,10 +201,16 @@
                WHEN WS-SELECTION = 1
                    GO TO DMS-TO-DEGREES-PARA
 
-      *     WHEN WS-SELECTION = 2
-      *            GO TO HELP-PARA
-
                WHEN WS-SELECTION = 2
+                   GO TO BATCH-CONVERT-PARA
+
+               WHEN WS-SELECTION = 3
+                   GO TO REPORT-PARA
+
+               WHEN WS-SELECTION = 4
+                   GO TO WAYPOINT-MENU-PARA
+
+               WHEN WS-SELECTION = 5
                    STOP RUN
 
                WHEN OTHER
@@ -51,7 +221,7 @@
            END-EVALUATE.
 
 
-        
+
          SUBMENU-PARA.
          DISPLAY " ".
          DISPLAY "    Please, select an option from below:".
@@ -59,7 +229,10 @@
          DISPLAY "    [1] Exit".
          DISPLAY "    ".
          DISPLAY "    >>> " WITH NO ADVANCING.
-         ACCEPT WS-SELECTION.
+         ACCEPT WS-SELECTION
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
 
            EVALUATE TRUE
                WHEN WS-SELECTION = 0
@@ -70,59 +243,961 @@
               WHEN OTHER
                    STOP RUN
            END-EVALUATE.
-         
+
 
 
          DEGREES-TO-DMS-PARA.
          DISPLAY "            > Degrees to DMS <    ".
-         DISPLAY "    Enter value in degrees (XXX.XXX): "
-         WITH NO ADVANCING.
-         ACCEPT WS-DEGREES.
-
-      * For the degrees use the whole number part of the decimal
-         MOVE WS-DEGREES(1:3) TO WS-DMS-DEGREES.
-     
-      * For the minutes multiply the decimal by 60 and use the whole part
-         MOVE WS-DEGREES(4:3) TO WS-DMS-TEMP1.
-         MULTIPLY 0.6 BY WS-DMS-TEMP1.
-         MOVE WS-DMS-TEMP1(1:2) TO WS-DMS-MINUTES.
-
-      * For the seconds multiply the remaining decimal by 60
-         MOVE WS-DMS-MINUTES TO WS-DMS-MINUTES-NUMERIC.
-         COMPUTE WS-DMS-TEMP1 = WS-DMS-TEMP1 -
-         (WS-DMS-MINUTES-NUMERIC * 10).
-         MULTIPLY 6 BY WS-DMS-TEMP1.
-         MOVE WS-DMS-TEMP1 TO WS-DMS-SECONDS.
+         PERFORM GET-PRECISION-PARA THRU GET-PRECISION-PARA-EXIT.
+         DEGREES-TO-DMS-GET-HEMI.
+         DISPLAY "    Hemisphere N/S (latitude) or E/W (longitude): "
+             WITH NO ADVANCING.
+         ACCEPT WS-HEMISPHERE
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         IF NOT WS-HEMI-VALID
+             DISPLAY "    Enter N, S, E or W."
+             GO TO DEGREES-TO-DMS-GET-HEMI
+         END-IF.
+         DEGREES-TO-DMS-GET-VALUE.
+         DISPLAY "    Enter value in degrees (XXX.XXXX): "
+             WITH NO ADVANCING.
+         ACCEPT WS-RAW-INPUT
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-DEGREES-PARA THRU
+             VALIDATE-DEGREES-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO DEGREES-TO-DMS-GET-VALUE
+         END-IF.
+
+         PERFORM DEGREES-TO-DMS-MATH-PARA THRU
+             DEGREES-TO-DMS-MATH-PARA-EXIT.
+         PERFORM FORMAT-SECONDS-PARA THRU FORMAT-SECONDS-PARA-EXIT.
+
+         IF WS-PRECISION-4DP
+             DISPLAY "    "WS-DMS-DEGREES"° "WS-DMS-MINUTES"' "
+                 WS-DMS-SECONDS-4DP'"' " "WS-HEMISPHERE
+         ELSE
+             DISPLAY "    "WS-DMS-DEGREES"° "WS-DMS-MINUTES"' "
+                 WS-DMS-SECONDS-2DP'"' " "WS-HEMISPHERE
+         END-IF.
+
+         PERFORM OPEN-LOG-PARA THRU OPEN-LOG-PARA-EXIT.
+         MOVE "DEG-TO-DMS" TO WS-LOG-MODE.
+         MOVE SPACES TO WS-LOG-DETAIL.
+         IF WS-PRECISION-4DP
+             STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+                 WS-HEMISPHERE DELIMITED BY SIZE
+                 " OUT=" DELIMITED BY SIZE
+                 WS-DMS-DEGREES DELIMITED BY SIZE
+                 " " WS-DMS-MINUTES DELIMITED BY SIZE
+                 " " WS-DMS-SECONDS-4DP DELIMITED BY SIZE
+                 WS-HEMISPHERE DELIMITED BY SIZE
+                 INTO WS-LOG-DETAIL
+             END-STRING
+         ELSE
+             STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+                 WS-HEMISPHERE DELIMITED BY SIZE
+                 " OUT=" DELIMITED BY SIZE
+                 WS-DMS-DEGREES DELIMITED BY SIZE
+                 " " WS-DMS-MINUTES DELIMITED BY SIZE
+                 " " WS-DMS-SECONDS-2DP DELIMITED BY SIZE
+                 WS-HEMISPHERE DELIMITED BY SIZE
+                 INTO WS-LOG-DETAIL
+             END-STRING
+         END-IF.
+         PERFORM LOG-CONVERSION-PARA THRU LOG-CONVERSION-PARA-EXIT.
+         PERFORM CLOSE-LOG-PARA THRU CLOSE-LOG-PARA-EXIT.
 
-         DISPLAY "    "WS-DMS-DEGREES"° "WS-DMS-MINUTES"' "
-         WS-DMS-SECONDS'"'.
          GO TO SUBMENU-PARA.
 
 
 
          DMS-TO-DEGREES-PARA.
          DISPLAY "       > DMS to Degrees <    ".
+         DMS-TO-DEGREES-GET-HEMI.
+         DISPLAY "    Hemisphere N/S (latitude) or E/W (longitude): "
+             WITH NO ADVANCING.
+         ACCEPT WS-HEMISPHERE
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         IF NOT WS-HEMI-VALID
+             DISPLAY "    Enter N, S, E or W."
+             GO TO DMS-TO-DEGREES-GET-HEMI
+         END-IF.
+         DMS-TO-DEGREES-GET-DEGREES.
          DISPLAY "    Enter degrees (XXX): " WITH NO ADVANCING.
-         ACCEPT WS-DEGREES.
+         ACCEPT WS-RAW-INPUT
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-DEGREES-PARA THRU
+             VALIDATE-DEGREES-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO DMS-TO-DEGREES-GET-DEGREES
+         END-IF.
+
+         DMS-TO-DEGREES-GET-MINUTES.
          DISPLAY "    Enter minutes (XX): " WITH NO ADVANCING.
-         ACCEPT WS-MINUTES.
-         DISPLAY "    Enter seconds (XX.XXX): " WITH NO ADVANCING.
-         ACCEPT WS-SECONDS.
+         ACCEPT WS-RAW-INPUT-2
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-MINUTES-PARA THRU
+             VALIDATE-MINUTES-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO DMS-TO-DEGREES-GET-MINUTES
+         END-IF.
+
+         DMS-TO-DEGREES-GET-SECONDS.
+         DISPLAY "    Enter seconds (XX.XXXX): " WITH NO ADVANCING.
+         ACCEPT WS-RAW-INPUT-3
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-SECONDS-PARA THRU
+             VALIDATE-SECONDS-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO DMS-TO-DEGREES-GET-SECONDS
+         END-IF.
 
-         COMPUTE WS-DEGREES-VISUAL = WS-DEGREES + (WS-MINUTES / 60) +
+         COMPUTE WS-DEGREES-SIGNED = WS-DEGREES + (WS-MINUTES / 60) +
            (WS-SECONDS / 3600).
+         IF WS-HEMI-SOUTH OR WS-HEMI-WEST
+             COMPUTE WS-DEGREES-SIGNED = WS-DEGREES-SIGNED * -1
+         END-IF.
+         MOVE WS-DEGREES-SIGNED TO WS-DEGREES-VISUAL.
+
+         DISPLAY "    "WS-DEGREES-VISUAL"° "WS-HEMISPHERE.
+
+         PERFORM OPEN-LOG-PARA THRU OPEN-LOG-PARA-EXIT.
+         MOVE "DMS-TO-DEG" TO WS-LOG-MODE.
+         MOVE SPACES TO WS-LOG-DETAIL.
+         STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+             " " WS-RAW-INPUT-2 DELIMITED BY SIZE
+             " " WS-RAW-INPUT-3 DELIMITED BY SIZE
+             WS-HEMISPHERE DELIMITED BY SIZE
+             " OUT=" DELIMITED BY SIZE
+             WS-DEGREES-VISUAL DELIMITED BY SIZE
+             INTO WS-LOG-DETAIL
+         END-STRING.
+         PERFORM LOG-CONVERSION-PARA THRU LOG-CONVERSION-PARA-EXIT.
+         PERFORM CLOSE-LOG-PARA THRU CLOSE-LOG-PARA-EXIT.
 
-         DISPLAY "    "WS-DEGREES-VISUAL"°".
          GO TO SUBMENU-PARA.
 
 
-      *  HELP-PARA.
-      *  DISPLAY "    > This help menu is still under work <    ".
-      *  DISPLAY "      Sorry ):".
-      *  DISPLAY "      PLEASE SEND HELP".
-      *  DISPLAY "      WHY AM I EVEN DOING THIS?".
-      *  GO TO SUBMENU-PARA.
 
+         REPORT-PARA.
+         DISPLAY "       > Combined DD / DDM / DMS report <    ".
+         PERFORM GET-PRECISION-PARA THRU GET-PRECISION-PARA-EXIT.
+         REPORT-GET-HEMI.
+         DISPLAY "    Hemisphere N/S (latitude) or E/W (longitude): "
+             WITH NO ADVANCING.
+         ACCEPT WS-HEMISPHERE
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         IF NOT WS-HEMI-VALID
+             DISPLAY "    Enter N, S, E or W."
+             GO TO REPORT-GET-HEMI
+         END-IF.
+         REPORT-GET-VALUE.
+         DISPLAY "    Enter value in degrees (XXX.XXXX): "
+             WITH NO ADVANCING.
+         ACCEPT WS-RAW-INPUT
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-DEGREES-PARA THRU
+             VALIDATE-DEGREES-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO REPORT-GET-VALUE
+         END-IF.
+
+         PERFORM DEGREES-TO-DMS-MATH-PARA THRU
+             DEGREES-TO-DMS-MATH-PARA-EXIT.
+         PERFORM FORMAT-SECONDS-PARA THRU FORMAT-SECONDS-PARA-EXIT.
+
+         MOVE WS-DEGREES TO WS-DEGREES-SIGNED.
+         IF WS-HEMI-SOUTH OR WS-HEMI-WEST
+             COMPUTE WS-DEGREES-SIGNED = WS-DEGREES-SIGNED * -1
+         END-IF.
+         MOVE WS-DEGREES-SIGNED TO WS-DEGREES-VISUAL.
+         COMPUTE WS-DDM-MINUTES ROUNDED = WS-DMS-TEMP1.
+
+         DISPLAY "    ---------------------------------------".
+         DISPLAY "    DD  (decimal degrees)  : "
+             WS-DEGREES-VISUAL"° "WS-HEMISPHERE.
+         DISPLAY "    DDM (degrees, decimal minutes) : "
+             WS-DMS-DEGREES"° "WS-DDM-MINUTES"' "WS-HEMISPHERE.
+         IF WS-PRECISION-4DP
+             DISPLAY "    DMS (degrees, minutes, seconds): "
+                 WS-DMS-DEGREES"° "WS-DMS-MINUTES"' "
+                 WS-DMS-SECONDS-4DP'"' " "WS-HEMISPHERE
+         ELSE
+             DISPLAY "    DMS (degrees, minutes, seconds): "
+                 WS-DMS-DEGREES"° "WS-DMS-MINUTES"' "
+                 WS-DMS-SECONDS-2DP'"' " "WS-HEMISPHERE
+         END-IF.
+         DISPLAY "    ---------------------------------------".
+
+         PERFORM OPEN-LOG-PARA THRU OPEN-LOG-PARA-EXIT.
+         MOVE "REPORT" TO WS-LOG-MODE.
+         MOVE SPACES TO WS-LOG-DETAIL.
+         STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+             WS-HEMISPHERE DELIMITED BY SIZE
+             " DD=" DELIMITED BY SIZE
+             WS-DEGREES-VISUAL DELIMITED BY SIZE
+             INTO WS-LOG-DETAIL
+         END-STRING.
+         PERFORM LOG-CONVERSION-PARA THRU LOG-CONVERSION-PARA-EXIT.
+         PERFORM CLOSE-LOG-PARA THRU CLOSE-LOG-PARA-EXIT.
+
+         GO TO SUBMENU-PARA.
+
+
+
+         WAYPOINT-MENU-PARA.
+         DISPLAY "    > Waypoint maintenance <    ".
+         DISPLAY "    [0] Add a waypoint".
+         DISPLAY "    [1] List all waypoints".
+         DISPLAY "    [2] Delete a waypoint".
+         DISPLAY "    [3] Back to main menu".
+         DISPLAY "    >>> " WITH NO ADVANCING.
+         ACCEPT WS-SUB-SELECTION
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+
+           EVALUATE TRUE
+               WHEN WS-SUB-SELECTION = 0
+                   GO TO ADD-WAYPOINT-PARA
+
+               WHEN WS-SUB-SELECTION = 1
+                   GO TO LIST-WAYPOINTS-PARA
+
+               WHEN WS-SUB-SELECTION = 2
+                   GO TO DELETE-WAYPOINT-PARA
+
+               WHEN WS-SUB-SELECTION = 3
+                   GO TO MENU-PARA
+
+               WHEN OTHER
+                   DISPLAY "    That is not a valid option."
+                   GO TO WAYPOINT-MENU-PARA
+           END-EVALUATE.
+
+
+
+         ADD-WAYPOINT-PARA.
+         DISPLAY "    Enter a name for this waypoint (20 chars): "
+             WITH NO ADVANCING.
+         ACCEPT WS-WP-NAME
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         ADD-WAYPOINT-GET-HEMI.
+         DISPLAY "    Hemisphere N/S (latitude) or E/W (longitude): "
+             WITH NO ADVANCING.
+         ACCEPT WS-HEMISPHERE
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         IF NOT WS-HEMI-VALID
+             DISPLAY "    Enter N, S, E or W."
+             GO TO ADD-WAYPOINT-GET-HEMI
+         END-IF.
+         ADD-WAYPOINT-GET-VALUE.
+         DISPLAY "    Enter value in degrees (XXX.XXXX): "
+             WITH NO ADVANCING.
+         ACCEPT WS-RAW-INPUT
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         PERFORM VALIDATE-DEGREES-PARA THRU
+             VALIDATE-DEGREES-PARA-EXIT.
+         IF WS-INPUT-INVALID
+             GO TO ADD-WAYPOINT-GET-VALUE
+         END-IF.
+
+         PERFORM DEGREES-TO-DMS-MATH-PARA THRU
+             DEGREES-TO-DMS-MATH-PARA-EXIT.
+
+         PERFORM OPEN-WAYPOINT-IO-PARA THRU
+             OPEN-WAYPOINT-IO-PARA-EXIT.
+
+         MOVE WS-WP-NAME TO WP-NAME.
+         MOVE WS-DEGREES TO WP-DEGREES.
+         IF WS-HEMI-SOUTH OR WS-HEMI-WEST
+             COMPUTE WP-DEGREES = WP-DEGREES * -1
+         END-IF.
+         MOVE WS-HEMISPHERE TO WP-HEMISPHERE.
+         MOVE WS-DMS-DEGREES-NUMERIC TO WP-DMS-DEGREES.
+         MOVE WS-DMS-MINUTES-NUMERIC TO WP-DMS-MINUTES.
+         MOVE WS-DMS-SECONDS TO WP-DMS-SECONDS.
+
+         WRITE WAYPOINT-RECORD.
+         IF WS-FS-WAYPOINT = "00"
+             DISPLAY "    Waypoint "WS-WP-NAME" saved."
+         ELSE
+             DISPLAY "    Unable to save waypoint, status "
+                 WS-FS-WAYPOINT
+         END-IF.
+         CLOSE WAYPOINT-MASTER.
+
+         GO TO SUBMENU-PARA.
+
+
+
+         LIST-WAYPOINTS-PARA.
+         OPEN INPUT WAYPOINT-MASTER.
+         IF WS-FS-WAYPOINT NOT = "00"
+             DISPLAY "    No waypoints have been saved yet."
+             GO TO SUBMENU-PARA
+         END-IF.
+
+         DISPLAY "    NAME                 DEGREES   DMS".
+         MOVE "N" TO WS-WP-EOF-SWITCH.
+         PERFORM LIST-WAYPOINTS-READ-PARA THRU
+             LIST-WAYPOINTS-READ-PARA-EXIT
+             UNTIL WS-WP-EOF.
+         CLOSE WAYPOINT-MASTER.
+
+         GO TO SUBMENU-PARA.
+
+         LIST-WAYPOINTS-READ-PARA.
+         READ WAYPOINT-MASTER NEXT RECORD
+             AT END
+                 MOVE "Y" TO WS-WP-EOF-SWITCH
+                 GO TO LIST-WAYPOINTS-READ-PARA-EXIT
+         END-READ.
+         MOVE WP-DEGREES TO WS-DEGREES-VISUAL.
+         MOVE WP-DMS-SECONDS TO WS-WP-DISPLAY-SECONDS.
+         DISPLAY "    "WP-NAME" "WS-DEGREES-VISUAL" "WP-DMS-DEGREES"° "
+             WP-DMS-MINUTES"' "WS-WP-DISPLAY-SECONDS'"' " "WP-HEMISPHERE.
+         LIST-WAYPOINTS-READ-PARA-EXIT.
+         EXIT.
+
+
+
+         DELETE-WAYPOINT-PARA.
+         DISPLAY "    Enter the name of the waypoint to delete: "
+             WITH NO ADVANCING.
+         ACCEPT WS-WP-NAME
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+
+         PERFORM OPEN-WAYPOINT-IO-PARA THRU
+             OPEN-WAYPOINT-IO-PARA-EXIT.
+
+         MOVE WS-WP-NAME TO WP-NAME.
+         READ WAYPOINT-MASTER
+             INVALID KEY
+                 DISPLAY "    Waypoint "WS-WP-NAME" was not found."
+                 CLOSE WAYPOINT-MASTER
+                 GO TO SUBMENU-PARA
+         END-READ.
+
+         DELETE WAYPOINT-MASTER RECORD.
+         IF WS-FS-WAYPOINT = "00"
+             DISPLAY "    Waypoint "WS-WP-NAME" deleted."
+         ELSE
+             DISPLAY "    Unable to delete waypoint, status "
+                 WS-FS-WAYPOINT
+         END-IF.
+         CLOSE WAYPOINT-MASTER.
+
+         GO TO SUBMENU-PARA.
 
-       STOP RUN.
 
+
+         BATCH-CONVERT-PARA.
+         DISPLAY "    > Batch degrees-to-DMS conversion <    ".
+         DISPLAY "    Reading from DEGIN, writing to DEGOUT.".
+         PERFORM GET-PRECISION-PARA THRU GET-PRECISION-PARA-EXIT.
+
+         PERFORM BATCH-INITIALIZE-PARA THRU
+             BATCH-INITIALIZE-PARA-EXIT.
+         IF NOT WS-BATCH-EOF
+             PERFORM BATCH-PROCESS-RECORD-PARA THRU
+                 BATCH-PROCESS-RECORD-PARA-EXIT
+                 UNTIL WS-BATCH-EOF
+         END-IF.
+         PERFORM BATCH-FINALIZE-PARA THRU BATCH-FINALIZE-PARA-EXIT.
+
+         GO TO SUBMENU-PARA.
+
+         BATCH-INITIALIZE-PARA.
+         MOVE ZERO TO WS-BATCH-RECORDS-READ.
+         MOVE ZERO TO WS-BATCH-RECORDS-CONVERTED.
+         MOVE ZERO TO WS-BATCH-RECORDS-REJECTED.
+         MOVE 999.9999 TO WS-BATCH-MIN-DEGREES.
+         MOVE -999.9999 TO WS-BATCH-MAX-DEGREES.
+         MOVE "N" TO WS-BATCH-EOF-SWITCH.
+         MOVE "N" TO WS-BATCH-OPEN-FAIL-SWITCH.
+         MOVE "N" TO WS-BATCH-DEGIN-OPEN-SWITCH.
+         MOVE "N" TO WS-BATCH-DEGOUT-OPEN-SWITCH.
+
+         OPEN INPUT DEGREES-IN-FILE.
+         IF WS-FS-DEGREES-IN NOT = "00"
+             DISPLAY "    Unable to open DEGIN, status "
+                 WS-FS-DEGREES-IN
+             MOVE "Y" TO WS-BATCH-EOF-SWITCH
+             MOVE "Y" TO WS-BATCH-OPEN-FAIL-SWITCH
+             GO TO BATCH-INITIALIZE-PARA-EXIT
+         END-IF.
+         MOVE "Y" TO WS-BATCH-DEGIN-OPEN-SWITCH.
+
+      * Look for a restart checkpoint left by a prior abended run
+         MOVE ZERO TO WS-BATCH-SKIP-COUNT.
+         OPEN INPUT CHECKPOINT-FILE.
+         IF WS-FS-CHECKPOINT = "00"
+             READ CHECKPOINT-FILE
+                 AT END
+                     MOVE ZERO TO WS-BATCH-SKIP-COUNT
+             END-READ
+             IF WS-FS-CHECKPOINT = "00"
+                 MOVE CKPT-RECORDS-READ TO WS-BATCH-SKIP-COUNT
+                 IF WS-BATCH-SKIP-COUNT > ZERO
+                     MOVE CKPT-RECORDS-CONVERTED TO
+                         WS-BATCH-RECORDS-CONVERTED
+                     MOVE CKPT-RECORDS-REJECTED TO
+                         WS-BATCH-RECORDS-REJECTED
+                     MOVE CKPT-MIN-DEGREES TO WS-BATCH-MIN-DEGREES
+                     MOVE CKPT-MAX-DEGREES TO WS-BATCH-MAX-DEGREES
+                 END-IF
+             END-IF
+             CLOSE CHECKPOINT-FILE
+         END-IF.
+
+         IF WS-BATCH-SKIP-COUNT > ZERO
+             OPEN EXTEND DEGREES-OUT-FILE
+             IF WS-FS-DEGREES-OUT = "35"
+                 OPEN OUTPUT DEGREES-OUT-FILE
+             END-IF
+             DISPLAY "    Restarting after checkpoint, skipping "
+                 WS-BATCH-SKIP-COUNT" already-converted records."
+         ELSE
+             OPEN OUTPUT DEGREES-OUT-FILE
+         END-IF.
+         IF WS-FS-DEGREES-OUT NOT = "00"
+             DISPLAY "    Unable to open DEGOUT, status "
+                 WS-FS-DEGREES-OUT
+             MOVE "Y" TO WS-BATCH-EOF-SWITCH
+             MOVE "Y" TO WS-BATCH-OPEN-FAIL-SWITCH
+             GO TO BATCH-INITIALIZE-PARA-EXIT
+         END-IF.
+         MOVE "Y" TO WS-BATCH-DEGOUT-OPEN-SWITCH.
+
+         PERFORM OPEN-LOG-PARA THRU OPEN-LOG-PARA-EXIT.
+
+         MOVE ZERO TO WS-BATCH-SKIP-TALLY.
+         PERFORM BATCH-SKIP-RECORD-PARA THRU
+             BATCH-SKIP-RECORD-PARA-EXIT
+             UNTIL WS-BATCH-SKIP-TALLY >= WS-BATCH-SKIP-COUNT
+             OR WS-BATCH-EOF.
+
+         IF NOT WS-BATCH-EOF
+             READ DEGREES-IN-FILE
+                 AT END
+                     MOVE "Y" TO WS-BATCH-EOF-SWITCH
+             END-READ
+         END-IF.
+         BATCH-INITIALIZE-PARA-EXIT.
+         EXIT.
+
+         BATCH-SKIP-RECORD-PARA.
+         READ DEGREES-IN-FILE
+             AT END
+                 MOVE "Y" TO WS-BATCH-EOF-SWITCH
+                 GO TO BATCH-SKIP-RECORD-PARA-EXIT
+         END-READ.
+         ADD 1 TO WS-BATCH-SKIP-TALLY.
+         ADD 1 TO WS-BATCH-RECORDS-READ.
+         BATCH-SKIP-RECORD-PARA-EXIT.
+         EXIT.
+
+         BATCH-PROCESS-RECORD-PARA.
+         ADD 1 TO WS-BATCH-RECORDS-READ.
+         MOVE DI-DEGREES TO WS-DEGREES.
+         MOVE DI-HEMISPHERE TO WS-HEMISPHERE.
+         MOVE SPACES TO DEGREES-OUT-RECORD.
+
+         IF WS-DEGREES > 180 OR NOT WS-HEMI-VALID
+             ADD 1 TO WS-BATCH-RECORDS-REJECTED
+             MOVE DI-DEGREES TO DO-DEGREES
+             MOVE ZERO TO DO-MINUTES
+             MOVE ZERO TO DO-SECONDS
+             MOVE DI-HEMISPHERE TO DO-HEMISPHERE
+             MOVE "REJECTED " TO DO-STATUS
+         ELSE
+             PERFORM DEGREES-TO-DMS-MATH-PARA THRU
+                 DEGREES-TO-DMS-MATH-PARA-EXIT
+             PERFORM FORMAT-SECONDS-PARA THRU
+                 FORMAT-SECONDS-PARA-EXIT
+             MOVE WS-DMS-DEGREES-NUMERIC TO DO-DEGREES
+             MOVE WS-DMS-MINUTES-NUMERIC TO DO-MINUTES
+             IF WS-PRECISION-4DP
+                 MOVE WS-DMS-SECONDS TO DO-SECONDS
+             ELSE
+                 MOVE WS-DMS-SECONDS-2DP-NUM TO DO-SECONDS
+             END-IF
+             MOVE WS-HEMISPHERE TO DO-HEMISPHERE
+             MOVE "CONVERTED" TO DO-STATUS
+             ADD 1 TO WS-BATCH-RECORDS-CONVERTED
+
+             MOVE WS-DEGREES TO WS-DEGREES-SIGNED
+             IF WS-HEMI-SOUTH OR WS-HEMI-WEST
+                 COMPUTE WS-DEGREES-SIGNED = WS-DEGREES-SIGNED * -1
+             END-IF
+             IF WS-DEGREES-SIGNED < WS-BATCH-MIN-DEGREES
+                 MOVE WS-DEGREES-SIGNED TO WS-BATCH-MIN-DEGREES
+             END-IF
+             IF WS-DEGREES-SIGNED > WS-BATCH-MAX-DEGREES
+                 MOVE WS-DEGREES-SIGNED TO WS-BATCH-MAX-DEGREES
+             END-IF
+         END-IF.
+
+         WRITE DEGREES-OUT-RECORD.
+
+         MOVE "BATCH" TO WS-LOG-MODE.
+         MOVE SPACES TO WS-LOG-DETAIL.
+         STRING "IN=" DI-DEGREES DELIMITED BY SIZE
+             DI-HEMISPHERE DELIMITED BY SIZE
+             " " DO-STATUS DELIMITED BY SIZE
+             INTO WS-LOG-DETAIL
+         END-STRING.
+         PERFORM LOG-CONVERSION-PARA THRU LOG-CONVERSION-PARA-EXIT.
+
+         IF FUNCTION MOD(WS-BATCH-RECORDS-READ,
+             WS-BATCH-CHECKPOINT-INTERVAL) = 0
+             PERFORM BATCH-WRITE-CHECKPOINT-PARA THRU
+                 BATCH-WRITE-CHECKPOINT-PARA-EXIT
+         END-IF.
+
+         READ DEGREES-IN-FILE
+             AT END
+                 MOVE "Y" TO WS-BATCH-EOF-SWITCH
+         END-READ.
+         BATCH-PROCESS-RECORD-PARA-EXIT.
+         EXIT.
+
+         BATCH-WRITE-CHECKPOINT-PARA.
+         MOVE WS-BATCH-RECORDS-READ TO CKPT-RECORDS-READ.
+         MOVE WS-BATCH-RECORDS-CONVERTED TO CKPT-RECORDS-CONVERTED.
+         MOVE WS-BATCH-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+         MOVE WS-BATCH-MIN-DEGREES TO CKPT-MIN-DEGREES.
+         MOVE WS-BATCH-MAX-DEGREES TO CKPT-MAX-DEGREES.
+         OPEN OUTPUT CHECKPOINT-FILE.
+         IF WS-FS-CHECKPOINT NOT = "00"
+             DISPLAY "    Unable to open CHKPT, status "
+                 WS-FS-CHECKPOINT
+             GO TO BATCH-WRITE-CHECKPOINT-PARA-EXIT
+         END-IF.
+         WRITE CHECKPOINT-RECORD.
+         IF WS-FS-CHECKPOINT NOT = "00"
+             DISPLAY "    Unable to write CHKPT, status "
+                 WS-FS-CHECKPOINT
+         END-IF.
+         CLOSE CHECKPOINT-FILE.
+         BATCH-WRITE-CHECKPOINT-PARA-EXIT.
+         EXIT.
+
+         BATCH-FINALIZE-PARA.
+         IF WS-BATCH-DEGIN-OPENED
+             CLOSE DEGREES-IN-FILE
+         END-IF.
+         IF WS-BATCH-DEGOUT-OPENED
+             CLOSE DEGREES-OUT-FILE
+         END-IF.
+
+         IF WS-BATCH-OPEN-FAILED
+             DISPLAY "    --- Batch conversion control totals ---"
+             DISPLAY "    NOT RUN -- DEGIN or DEGOUT failed to open."
+             MOVE 16 TO RETURN-CODE
+             GO TO BATCH-FINALIZE-PARA-EXIT
+         END-IF.
+
+      * The run reached end of file cleanly, so the restart checkpoint
+      * no longer applies -- clear it so the next run starts fresh.
+         MOVE ZERO TO CKPT-RECORDS-READ.
+         MOVE ZERO TO CKPT-RECORDS-CONVERTED.
+         MOVE ZERO TO CKPT-RECORDS-REJECTED.
+         MOVE ZERO TO CKPT-MIN-DEGREES.
+         MOVE ZERO TO CKPT-MAX-DEGREES.
+         OPEN OUTPUT CHECKPOINT-FILE.
+         IF WS-FS-CHECKPOINT NOT = "00"
+             DISPLAY "    Unable to open CHKPT, status "
+                 WS-FS-CHECKPOINT
+         ELSE
+             WRITE CHECKPOINT-RECORD
+             IF WS-FS-CHECKPOINT NOT = "00"
+                 DISPLAY "    Unable to write CHKPT, status "
+                     WS-FS-CHECKPOINT
+             END-IF
+             CLOSE CHECKPOINT-FILE
+         END-IF.
+
+         MOVE WS-BATCH-MIN-DEGREES TO WS-BATCH-DISPLAY-MIN.
+         MOVE WS-BATCH-MAX-DEGREES TO WS-BATCH-DISPLAY-MAX.
+
+         DISPLAY "    --- Batch conversion control totals ---".
+         DISPLAY "    Records read      : "WS-BATCH-RECORDS-READ.
+         DISPLAY "    Records converted : "WS-BATCH-RECORDS-CONVERTED.
+         DISPLAY "    Records rejected  : "WS-BATCH-RECORDS-REJECTED.
+         DISPLAY "    Minimum degrees   : "WS-BATCH-DISPLAY-MIN.
+         DISPLAY "    Maximum degrees   : "WS-BATCH-DISPLAY-MAX.
+
+         MOVE "BATCH" TO WS-LOG-MODE.
+         MOVE SPACES TO WS-LOG-DETAIL.
+         STRING "SUMMARY READ=" WS-BATCH-RECORDS-READ
+                 DELIMITED BY SIZE
+             " OK=" DELIMITED BY SIZE
+             WS-BATCH-RECORDS-CONVERTED DELIMITED BY SIZE
+             " REJ=" DELIMITED BY SIZE
+             WS-BATCH-RECORDS-REJECTED DELIMITED BY SIZE
+             INTO WS-LOG-DETAIL
+         END-STRING.
+         PERFORM LOG-CONVERSION-PARA THRU LOG-CONVERSION-PARA-EXIT.
+         PERFORM CLOSE-LOG-PARA THRU CLOSE-LOG-PARA-EXIT.
+         BATCH-FINALIZE-PARA-EXIT.
+         EXIT.
+
+
+
+      *----------------------------------------------------------*
+      * Shared math / formatting / validation / logging helpers  *
+      *----------------------------------------------------------*
+
+         DEGREES-TO-DMS-MATH-PARA.
+      * Integer degrees = truncated whole-degree portion
+         MOVE WS-DEGREES TO WS-DMS-DEGREES-NUMERIC.
+         MOVE WS-DMS-DEGREES-NUMERIC TO WS-DMS-DEGREES.
+
+      * Fractional degrees * 60 = minutes, carried at full precision
+         COMPUTE WS-DMS-TEMP1 ROUNDED =
+             (WS-DEGREES - WS-DMS-DEGREES-NUMERIC) * 60.
+         MOVE WS-DMS-TEMP1 TO WS-DMS-MINUTES.
+         MOVE WS-DMS-MINUTES TO WS-DMS-MINUTES-NUMERIC.
+
+      * Fractional minutes * 60 = seconds, rounded to full precision
+         COMPUTE WS-DMS-SECONDS ROUNDED =
+             (WS-DMS-TEMP1 - WS-DMS-MINUTES-NUMERIC) * 60.
+         DEGREES-TO-DMS-MATH-PARA-EXIT.
+         EXIT.
+
+
+
+         FORMAT-SECONDS-PARA.
+         IF WS-PRECISION-4DP
+             MOVE WS-DMS-SECONDS TO WS-DMS-SECONDS-4DP
+         ELSE
+             COMPUTE WS-DMS-SECONDS-2DP-NUM ROUNDED = WS-DMS-SECONDS
+             MOVE WS-DMS-SECONDS-2DP-NUM TO WS-DMS-SECONDS-2DP
+         END-IF.
+         FORMAT-SECONDS-PARA-EXIT.
+         EXIT.
+
+
+
+         GET-PRECISION-PARA.
+         DISPLAY "    Seconds precision, 2 or 4 decimal places: "
+             WITH NO ADVANCING.
+         ACCEPT WS-SECONDS-PRECISION
+             ON EXCEPTION
+                 PERFORM ABEND-EOF-PARA THRU ABEND-EOF-PARA-EXIT
+         END-ACCEPT.
+         IF NOT WS-PRECISION-2DP AND NOT WS-PRECISION-4DP
+             DISPLAY "    Enter 2 or 4."
+             GO TO GET-PRECISION-PARA
+         END-IF.
+         GET-PRECISION-PARA-EXIT.
+         EXIT.
+
+
+
+         VALIDATE-DEGREES-PARA.
+         MOVE "Y" TO WS-VALID-SWITCH.
+         IF WS-RAW-INPUT(1:1) = "-"
+             DISPLAY "    Degrees must be entered unsigned; use the "
+                 "hemisphere letter for sign."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-DEGREES-PARA-EXIT
+         END-IF.
+         IF FUNCTION TEST-NUMVAL(WS-RAW-INPUT) NOT = 0
+             DISPLAY "    Not a valid number. Please try again."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-DEGREES-PARA-EXIT
+         END-IF.
+         MOVE FUNCTION NUMVAL(WS-RAW-INPUT) TO WS-DEGREES.
+         IF WS-DEGREES > 180
+             DISPLAY "    Degrees must be between 000.0000 and "
+                 "180.0000."
+             MOVE "N" TO WS-VALID-SWITCH
+         END-IF.
+         VALIDATE-DEGREES-PARA-EXIT.
+         EXIT.
+
+
+
+         VALIDATE-MINUTES-PARA.
+         MOVE "Y" TO WS-VALID-SWITCH.
+         IF WS-RAW-INPUT-2(1:1) = "-"
+             DISPLAY "    Minutes must be entered unsigned."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-MINUTES-PARA-EXIT
+         END-IF.
+         IF FUNCTION TEST-NUMVAL(WS-RAW-INPUT-2) NOT = 0
+             DISPLAY "    Not a valid number. Please try again."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-MINUTES-PARA-EXIT
+         END-IF.
+         MOVE FUNCTION NUMVAL(WS-RAW-INPUT-2) TO WS-MINUTES.
+         IF WS-MINUTES > 59.9999
+             DISPLAY "    Minutes must be between 00 and 59.9999."
+             MOVE "N" TO WS-VALID-SWITCH
+         END-IF.
+         VALIDATE-MINUTES-PARA-EXIT.
+         EXIT.
+
+
+
+         VALIDATE-SECONDS-PARA.
+         MOVE "Y" TO WS-VALID-SWITCH.
+         IF WS-RAW-INPUT-3(1:1) = "-"
+             DISPLAY "    Seconds must be entered unsigned."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-SECONDS-PARA-EXIT
+         END-IF.
+         IF FUNCTION TEST-NUMVAL(WS-RAW-INPUT-3) NOT = 0
+             DISPLAY "    Not a valid number. Please try again."
+             MOVE "N" TO WS-VALID-SWITCH
+             GO TO VALIDATE-SECONDS-PARA-EXIT
+         END-IF.
+         MOVE FUNCTION NUMVAL(WS-RAW-INPUT-3) TO WS-SECONDS.
+         IF WS-SECONDS > 59.9999
+             DISPLAY "    Seconds must be between 00 and 59.9999."
+             MOVE "N" TO WS-VALID-SWITCH
+         END-IF.
+         VALIDATE-SECONDS-PARA-EXIT.
+         EXIT.
+
+
+
+         OPEN-WAYPOINT-IO-PARA.
+         OPEN I-O WAYPOINT-MASTER.
+         IF WS-FS-WAYPOINT = "35"
+             OPEN OUTPUT WAYPOINT-MASTER
+             CLOSE WAYPOINT-MASTER
+             OPEN I-O WAYPOINT-MASTER
+         END-IF.
+         OPEN-WAYPOINT-IO-PARA-EXIT.
+         EXIT.
+
+
+
+         OPEN-LOG-PARA.
+         OPEN EXTEND CONVERSION-LOG-FILE.
+         IF WS-FS-CONV-LOG NOT = "00"
+             OPEN OUTPUT CONVERSION-LOG-FILE
+         END-IF.
+         OPEN-LOG-PARA-EXIT.
+         EXIT.
+
+
+
+         LOG-CONVERSION-PARA.
+         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+         STRING WS-CURRENT-DATE-TIME(1:4) "-" DELIMITED BY SIZE
+             WS-CURRENT-DATE-TIME(5:2) "-" DELIMITED BY SIZE
+             WS-CURRENT-DATE-TIME(7:2) " " DELIMITED BY SIZE
+             WS-CURRENT-DATE-TIME(9:2) ":" DELIMITED BY SIZE
+             WS-CURRENT-DATE-TIME(11:2) ":" DELIMITED BY SIZE
+             WS-CURRENT-DATE-TIME(13:2) DELIMITED BY SIZE
+             INTO WS-LOG-TIMESTAMP
+         END-STRING.
+         MOVE WS-LOG-RECORD-AREA TO CONVERSION-LOG-RECORD.
+         WRITE CONVERSION-LOG-RECORD.
+         LOG-CONVERSION-PARA-EXIT.
+         EXIT.
+
+
+
+         CLOSE-LOG-PARA.
+         CLOSE CONVERSION-LOG-FILE.
+         CLOSE-LOG-PARA-EXIT.
+         EXIT.
+
+
+
+      * An unattended run that falls through to an interactive ACCEPT
+      * with no terminal attached would otherwise spin forever on
+      * zero-filled input; trap the condition here and abend cleanly.
+         ABEND-EOF-PARA.
+         DISPLAY "    No more input available -- terminating run.".
+         MOVE 16 TO RETURN-CODE.
+         STOP RUN.
+         ABEND-EOF-PARA-EXIT.
+         EXIT.
+
+
+
+      *----------------------------------------------------------*
+      * Automated entry point - PARM string or control-card file *
+      *----------------------------------------------------------*
+
+         CHECK-AUTOMATED-INPUT-PARA.
+         MOVE "N" TO WS-AUTOMATED-SWITCH.
+         MOVE SPACES TO WS-PARM-STRING.
+         IF LK-PARM-LEN > ZERO
+             MOVE LK-PARM-DATA(1:LK-PARM-LEN) TO WS-PARM-STRING
+         END-IF.
+         IF WS-PARM-STRING NOT = SPACES
+             PERFORM PROCESS-CONTROL-STRING-PARA THRU
+                 PROCESS-CONTROL-STRING-PARA-EXIT
+             MOVE "Y" TO WS-AUTOMATED-SWITCH
+             GO TO CHECK-AUTOMATED-INPUT-PARA-EXIT
+         END-IF.
+
+         OPEN INPUT CONTROL-CARD-FILE.
+         IF WS-FS-CONTROL-CARD = "00"
+             READ CONTROL-CARD-FILE INTO WS-PARM-STRING
+                 AT END
+                     MOVE SPACES TO WS-PARM-STRING
+             END-READ
+             CLOSE CONTROL-CARD-FILE
+             IF WS-PARM-STRING NOT = SPACES
+                 PERFORM PROCESS-CONTROL-STRING-PARA THRU
+                     PROCESS-CONTROL-STRING-PARA-EXIT
+                 MOVE "Y" TO WS-AUTOMATED-SWITCH
+             END-IF
+         END-IF.
+         CHECK-AUTOMATED-INPUT-PARA-EXIT.
+         EXIT.
+
+
+
+         PROCESS-CONTROL-STRING-PARA.
+         UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+             INTO WS-PARM-MODE WS-PARM-VAL1 WS-PARM-VAL2
+                 WS-PARM-VAL3 WS-PARM-VAL4
+         END-UNSTRING.
+
+         MOVE 2 TO WS-SECONDS-PRECISION.
+
+           EVALUATE WS-PARM-MODE
+               WHEN 0
+                   MOVE WS-PARM-VAL1 TO WS-RAW-INPUT
+                   MOVE WS-PARM-VAL2(1:1) TO WS-HEMISPHERE
+                   PERFORM VALIDATE-DEGREES-PARA THRU
+                       VALIDATE-DEGREES-PARA-EXIT
+                   IF WS-INPUT-VALID AND WS-HEMI-VALID
+                       PERFORM DEGREES-TO-DMS-MATH-PARA THRU
+                           DEGREES-TO-DMS-MATH-PARA-EXIT
+                       PERFORM FORMAT-SECONDS-PARA THRU
+                           FORMAT-SECONDS-PARA-EXIT
+                       DISPLAY "    "WS-DMS-DEGREES"° "
+                           WS-DMS-MINUTES"' "WS-DMS-SECONDS-2DP'"'
+                           " "WS-HEMISPHERE
+                       PERFORM OPEN-LOG-PARA THRU
+                           OPEN-LOG-PARA-EXIT
+                       MOVE "PARM" TO WS-LOG-MODE
+                       MOVE SPACES TO WS-LOG-DETAIL
+                       STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+                           WS-HEMISPHERE DELIMITED BY SIZE
+                           " OUT=" DELIMITED BY SIZE
+                           WS-DMS-DEGREES DELIMITED BY SIZE
+                           " " WS-DMS-MINUTES DELIMITED BY SIZE
+                           " " WS-DMS-SECONDS-2DP DELIMITED BY SIZE
+                           WS-HEMISPHERE DELIMITED BY SIZE
+                           INTO WS-LOG-DETAIL
+                       END-STRING
+                       PERFORM LOG-CONVERSION-PARA THRU
+                           LOG-CONVERSION-PARA-EXIT
+                       PERFORM CLOSE-LOG-PARA THRU
+                           CLOSE-LOG-PARA-EXIT
+                   ELSE
+                       DISPLAY "    Invalid PARM/control-card data."
+                   END-IF
+
+               WHEN 1
+                   MOVE WS-PARM-VAL1 TO WS-RAW-INPUT
+                   MOVE WS-PARM-VAL2 TO WS-RAW-INPUT-2
+                   MOVE WS-PARM-VAL3 TO WS-RAW-INPUT-3
+                   MOVE WS-PARM-VAL4(1:1) TO WS-HEMISPHERE
+                   MOVE "Y" TO WS-PARM-FIELD-SWITCH
+                   PERFORM VALIDATE-DEGREES-PARA THRU
+                       VALIDATE-DEGREES-PARA-EXIT
+                   IF WS-INPUT-INVALID
+                       MOVE "N" TO WS-PARM-FIELD-SWITCH
+                   END-IF
+                   PERFORM VALIDATE-MINUTES-PARA THRU
+                       VALIDATE-MINUTES-PARA-EXIT
+                   IF WS-INPUT-INVALID
+                       MOVE "N" TO WS-PARM-FIELD-SWITCH
+                   END-IF
+                   PERFORM VALIDATE-SECONDS-PARA THRU
+                       VALIDATE-SECONDS-PARA-EXIT
+                   IF WS-INPUT-INVALID
+                       MOVE "N" TO WS-PARM-FIELD-SWITCH
+                   END-IF
+                   IF WS-PARM-FIELDS-VALID AND WS-HEMI-VALID
+                       COMPUTE WS-DEGREES-SIGNED = WS-DEGREES +
+                           (WS-MINUTES / 60) + (WS-SECONDS / 3600)
+                       IF WS-HEMI-SOUTH OR WS-HEMI-WEST
+                           COMPUTE WS-DEGREES-SIGNED =
+                               WS-DEGREES-SIGNED * -1
+                       END-IF
+                       MOVE WS-DEGREES-SIGNED TO WS-DEGREES-VISUAL
+                       DISPLAY "    "WS-DEGREES-VISUAL"° "
+                           WS-HEMISPHERE
+                       PERFORM OPEN-LOG-PARA THRU
+                           OPEN-LOG-PARA-EXIT
+                       MOVE "PARM" TO WS-LOG-MODE
+                       MOVE SPACES TO WS-LOG-DETAIL
+                       STRING "IN=" WS-RAW-INPUT DELIMITED BY SIZE
+                           " " WS-RAW-INPUT-2 DELIMITED BY SIZE
+                           " " WS-RAW-INPUT-3 DELIMITED BY SIZE
+                           WS-HEMISPHERE DELIMITED BY SIZE
+                           " OUT=" DELIMITED BY SIZE
+                           WS-DEGREES-VISUAL DELIMITED BY SIZE
+                           INTO WS-LOG-DETAIL
+                       END-STRING
+                       PERFORM LOG-CONVERSION-PARA THRU
+                           LOG-CONVERSION-PARA-EXIT
+                       PERFORM CLOSE-LOG-PARA THRU
+                           CLOSE-LOG-PARA-EXIT
+                   ELSE
+                       DISPLAY "    Invalid PARM/control-card data."
+                   END-IF
+
+               WHEN 2
+                   DISPLAY "    > Batch degrees-to-DMS conversion "
+                       "(automated) <    "
+                   IF WS-PARM-VAL1 = "4"
+                       MOVE 4 TO WS-SECONDS-PRECISION
+                   END-IF
+                   PERFORM BATCH-INITIALIZE-PARA THRU
+                       BATCH-INITIALIZE-PARA-EXIT
+                   IF NOT WS-BATCH-EOF
+                       PERFORM BATCH-PROCESS-RECORD-PARA THRU
+                           BATCH-PROCESS-RECORD-PARA-EXIT
+                           UNTIL WS-BATCH-EOF
+                   END-IF
+                   PERFORM BATCH-FINALIZE-PARA THRU
+                       BATCH-FINALIZE-PARA-EXIT
+
+               WHEN OTHER
+                   DISPLAY "    Unrecognized PARM/control-card mode."
+           END-EVALUATE.
+         PROCESS-CONTROL-STRING-PARA-EXIT.
+         EXIT.
+
+
+       STOP RUN.
